@@ -3,40 +3,307 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-            SELECT INFILE ASSIGN TO 'D:\Adrian\Projekty\Cobol\input.dtx'
+            SELECT LOAD-CONTROL-FILE ASSIGN TO "LOADCTL"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CTL-STATUS.
+            SELECT INFILE ASSIGN TO WS-FEED-FILE-PATH
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INFILE-STATUS.
+            SELECT CLIENTMST ASSIGN TO "CLIENTMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PERSONID OF CLIENT-RECORD
+            FILE STATUS IS WS-CLIENTMST-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO "LOADEXCP"
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CHECKPOINT-FILE ASSIGN TO "LOADCKPT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKPT-STATUS.
+            SELECT RUN-CONTROL-LOG ASSIGN TO "LOADLOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-LOG-STATUS.
        DATA DIVISION.
          FILE SECTION.
+           FD LOAD-CONTROL-FILE.
+             01 WS-CTL-LINE PIC X(100).
+
            FD INFILE.
-             01 CLIENTDATA.
-               05 PERSON.
-                 10 PERSONID PIC 9(5).
-                 10 FIRSTNAME PIC X(20).
-                 10 LASTNAME PIC X(20).
+             COPY CLIENTREC
+               REPLACING ==CLIENT-RECORD== BY ==CLIENTDATA==.
+
+           FD CLIENTMST.
+             COPY CLIENTREC.
+
+           FD EXCEPTION-FILE.
+             01 WS-EXCEPTION-LINE PIC X(130).
+
+           FD CHECKPOINT-FILE.
+             01 WS-CKPT-RECORD.
+               05 CKPT-FEED-INDEX PIC 9(3).
+               05 CKPT-PERSONID PIC 9(5).
+
+           FD RUN-CONTROL-LOG.
+             01 WS-LOG-LINE PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 WS-CLIENTDATA.
-          05 WS-PERSON.
-            10 PERSONID PIC 9(5).
-            10 WS-FIRSTNAME PIC X(20).
-            10 WS-LASTNAME PIC X(20).
+       01 WS-FEED-FILE-PATH PIC X(100).
+       01 WS-CTL-EOF PIC A(1).
+       01 WS-FEED-INDEX PIC 9(3) VALUE ZERO.
+       COPY CLIENTREC
+         REPLACING ==CLIENT-RECORD==   BY ==WS-CLIENTDATA==,
+                   ==PERSONID==        BY ==WS-PERSONID==,
+                   ==FIRSTNAME==       BY ==WS-FIRSTNAME==,
+                   ==LASTNAME==        BY ==WS-LASTNAME==,
+                   ==CLIENT-ADDRESS==  BY ==WS-ADDRESS==,
+                   ==PHONE==           BY ==WS-PHONE==,
+                   ==STATUS-CODE==     BY ==WS-STATUS-CODE==,
+                   ==CLIENT-ACTIVE==   BY ==WS-CLIENT-ACTIVE==,
+                   ==CLIENT-INACTIVE== BY ==WS-CLIENT-INACTIVE==.
        01 WS-EOF PIC A(1).
+       01 WS-CLIENTMST-STATUS PIC X(2).
+       01 WS-CTL-STATUS PIC X(2).
+       01 WS-INFILE-STATUS PIC X(2).
+       01 WS-REJECT-REASON PIC X(40).
+       01 WS-RECORDS-LOADED PIC 9(7) VALUE ZERO.
+       01 WS-RECORDS-REJECTED PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-RESTART-MODE PIC A(1).
+       01 WS-SKIPPING PIC A(1) VALUE 'N'.
+       01 WS-CKPT-PERSONID PIC 9(5) VALUE ZERO.
+       01 WS-CKPT-FEED-INDEX PIC 9(3) VALUE ZERO.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+       01 WS-RECORDS-SINCE-CKPT PIC 9(4) VALUE ZERO.
+       01 WS-FEEDS-PROCESSED PIC 9(3) VALUE ZERO.
+       01 WS-CKPT-NOT-FOUND PIC A(1) VALUE 'N'.
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-CDT-DATE.
+           05 WS-CDT-YYYY PIC 9(4).
+           05 WS-CDT-MM PIC 9(2).
+           05 WS-CDT-DD PIC 9(2).
+       01 WS-CDT-TIME.
+           05 WS-CDT-HH PIC 9(2).
+           05 WS-CDT-MIN PIC 9(2).
+           05 WS-CDT-SEC PIC 9(2).
+           05 WS-CDT-HSEC PIC 9(2).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+            ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-CDT-TIME FROM TIME.
             DISPLAY "Loading file...".
-            SET WS-EOF TO 'N'.
-            OPEN INPUT INFILE.
-            PERFORM UNTIL WS-EOF = 'Y'
-              READ INFILE INTO WS-PERSON
-               AT END MOVE 'Y' TO WS-EOF
-              NOT AT END
-               DISPLAY "First name:",WS-FIRSTNAME
-               DISPLAY "Last name:",WS-LASTNAME
-              END-READ
-            END-PERFORM.
-
-            CLOSE INFILE.
+            DISPLAY "Restart from last checkpoint? (Y/N):".
+            ACCEPT WS-RESTART-MODE.
+            INSPECT WS-RESTART-MODE
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            IF WS-RESTART-MODE = 'Y' OR 'y'
+               PERFORM READ-CHECKPOINT
+            END-IF.
+
+            OPEN OUTPUT EXCEPTION-FILE.
+            PERFORM OPEN-CLIENTMST.
+            PERFORM PROCESS-ALL-FEEDS.
+
+            IF WS-SKIPPING = 'Y'
+               MOVE 'Y' TO WS-CKPT-NOT-FOUND
+               DISPLAY "WARNING: checkpoint PERSONID was never found "
+                       "in the resumed run - records were skipped "
+                       "without being loaded. Check LOADCKPT."
+            END-IF.
+
+            PERFORM WRITE-CHECKPOINT.
+            DISPLAY "Records loaded:",WS-RECORDS-LOADED.
+            DISPLAY "Records rejected:",WS-RECORDS-REJECTED.
+            PERFORM WRITE-RUN-CONTROL-LOG.
+            CLOSE EXCEPTION-FILE.
+            CLOSE CLIENTMST.
             STOP RUN.
+      *-----------------------
+       PROCESS-ALL-FEEDS.
+      *    LOADCTL LISTS ONE FEED FILE PATH PER LINE; EACH ONE IS
+      *    LOADED IN TURN SO A DAY'S BRANCH FEEDS CAN RUN IN ONE JOB.
+            OPEN INPUT LOAD-CONTROL-FILE.
+            IF WS-CTL-STATUS NOT = "00"
+               DISPLAY "LOADCTL not found - nothing to load."
+            ELSE
+               SET WS-CTL-EOF TO 'N'
+               PERFORM UNTIL WS-CTL-EOF = 'Y'
+                 READ LOAD-CONTROL-FILE INTO WS-CTL-LINE
+                  AT END MOVE 'Y' TO WS-CTL-EOF
+                 NOT AT END
+                  ADD 1 TO WS-FEED-INDEX
+                  IF WS-SKIPPING = 'Y'
+                     AND WS-FEED-INDEX < WS-CKPT-FEED-INDEX
+                     DISPLAY "Skipping already-loaded feed:",
+                             WS-CTL-LINE
+                  ELSE
+                     MOVE WS-CTL-LINE TO WS-FEED-FILE-PATH
+                     PERFORM PROCESS-ONE-FEED
+                  END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE LOAD-CONTROL-FILE
+            END-IF.
+      *-----------------------
+       PROCESS-ONE-FEED.
+            DISPLAY "Loading feed file:",WS-FEED-FILE-PATH.
+            OPEN INPUT INFILE.
+            IF WS-INFILE-STATUS NOT = "00"
+               DISPLAY "Feed file not found, skipped:",
+                       WS-FEED-FILE-PATH
+            ELSE
+               ADD 1 TO WS-FEEDS-PROCESSED
+               SET WS-EOF TO 'N'
+               PERFORM UNTIL WS-EOF = 'Y'
+                 READ INFILE INTO WS-CLIENTDATA
+                  AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                  IF WS-SKIPPING = 'Y'
+                     PERFORM CHECK-SKIP-RECORD
+                  ELSE
+                     DISPLAY "First name:",WS-FIRSTNAME
+                     DISPLAY "Last name:",WS-LASTNAME
+                     PERFORM VALIDATE-AND-LOAD-RECORD
+                     PERFORM UPDATE-CHECKPOINT
+                  END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE INFILE
+            END-IF.
+      *-----------------------
+       READ-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               MOVE CKPT-FEED-INDEX TO WS-CKPT-FEED-INDEX
+               MOVE CKPT-PERSONID TO WS-CKPT-PERSONID
+               CLOSE CHECKPOINT-FILE
+               IF WS-CKPT-PERSONID NOT = ZERO
+                  SET WS-SKIPPING TO 'Y'
+                  DISPLAY "Restarting after PERSONID:",WS-CKPT-PERSONID
+               END-IF
+            ELSE
+               DISPLAY "No checkpoint found, loading from the start."
+            END-IF.
+      *-----------------------
+       CHECK-SKIP-RECORD.
+      *    SKIP RECORDS ALREADY LOADED IN A PRIOR RUN UNTIL THE ONE
+      *    RECORDED IN THE CHECKPOINT IS REACHED, THEN RESUME LOADING
+      *    WITH THE NEXT RECORD.
+            IF WS-FEED-INDEX = WS-CKPT-FEED-INDEX
+               AND WS-PERSONID = WS-CKPT-PERSONID
+               SET WS-SKIPPING TO 'N'
+            END-IF.
+      *-----------------------
+       UPDATE-CHECKPOINT.
+            MOVE WS-FEED-INDEX TO WS-CKPT-FEED-INDEX.
+            MOVE WS-PERSONID TO WS-CKPT-PERSONID.
+            ADD 1 TO WS-RECORDS-SINCE-CKPT.
+            IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+            END-IF.
+      *-----------------------
+       WRITE-CHECKPOINT.
+            MOVE WS-CKPT-FEED-INDEX TO CKPT-FEED-INDEX.
+            MOVE WS-CKPT-PERSONID TO CKPT-PERSONID.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE WS-CKPT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+      *-----------------------
+       WRITE-RUN-CONTROL-LOG.
+      *    END-OF-RUN SUMMARY: RUN DATE/TIME, FEEDS PROCESSED, AND THE
+      *    LOADED/REJECTED COUNTS, APPENDED SO THE FULL RUN HISTORY
+      *    BUILDS UP OVER TIME.
+            OPEN EXTEND RUN-CONTROL-LOG.
+            IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT RUN-CONTROL-LOG
+            END-IF.
+            STRING WS-CDT-YYYY DELIMITED BY SIZE
+                    "-" DELIMITED BY SIZE
+                    WS-CDT-MM DELIMITED BY SIZE
+                    "-" DELIMITED BY SIZE
+                    WS-CDT-DD DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    WS-CDT-HH DELIMITED BY SIZE
+                    ":" DELIMITED BY SIZE
+                    WS-CDT-MIN DELIMITED BY SIZE
+                    ":" DELIMITED BY SIZE
+                    WS-CDT-SEC DELIMITED BY SIZE
+                    " FEEDS=" DELIMITED BY SIZE
+                    WS-FEEDS-PROCESSED DELIMITED BY SIZE
+                    " LOADED=" DELIMITED BY SIZE
+                    WS-RECORDS-LOADED DELIMITED BY SIZE
+                    " REJECTED=" DELIMITED BY SIZE
+                    WS-RECORDS-REJECTED DELIMITED BY SIZE
+                    " CKPT-NOT-FOUND=" DELIMITED BY SIZE
+                    WS-CKPT-NOT-FOUND DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+            END-STRING.
+            WRITE WS-LOG-LINE.
+            CLOSE RUN-CONTROL-LOG.
+      *-----------------------
+       OPEN-CLIENTMST.
+      *    CREATE CLIENTMST IF IT DOES NOT YET EXIST, THEN OPEN I-O
+      *    SO THIS RUN CAN BOTH ADD NEW RECORDS AND SEE EXISTING ONES.
+            OPEN I-O CLIENTMST.
+            IF WS-CLIENTMST-STATUS NOT = "00"
+               OPEN OUTPUT CLIENTMST
+               CLOSE CLIENTMST
+               OPEN I-O CLIENTMST
+            END-IF.
+      *-----------------------
+       VALIDATE-AND-LOAD-RECORD.
+      *    CHECK FOR A ZERO/BLANK PERSONID OR BLANK NAME FIELDS BEFORE
+      *    THE RECORD IS ACCEPTED; DUPLICATE PERSONIDS ARE CAUGHT BY
+      *    THE WRITE BELOW SINCE CLIENTMST IS KEYED ON PERSONID.
+            MOVE SPACES TO WS-REJECT-REASON.
+            IF WS-PERSONID = ZERO
+               MOVE "ZERO/BLANK PERSONID" TO WS-REJECT-REASON
+            END-IF.
+            IF WS-REJECT-REASON = SPACES AND WS-FIRSTNAME = SPACES
+               MOVE "BLANK FIRST NAME" TO WS-REJECT-REASON
+            END-IF.
+            IF WS-REJECT-REASON = SPACES AND WS-LASTNAME = SPACES
+               MOVE "BLANK LAST NAME" TO WS-REJECT-REASON
+            END-IF.
+
+            IF WS-REJECT-REASON NOT = SPACES
+               PERFORM WRITE-EXCEPTION
+            ELSE
+               MOVE WS-PERSONID      TO PERSONID OF CLIENT-RECORD
+               MOVE WS-FIRSTNAME     TO FIRSTNAME OF CLIENT-RECORD
+               MOVE WS-LASTNAME      TO LASTNAME OF CLIENT-RECORD
+               MOVE WS-ADDRESS       TO CLIENT-ADDRESS OF CLIENT-RECORD
+               MOVE WS-PHONE         TO PHONE OF CLIENT-RECORD
+               IF WS-STATUS-CODE = 'A' OR WS-STATUS-CODE = 'I'
+                  MOVE WS-STATUS-CODE TO STATUS-CODE OF CLIENT-RECORD
+               ELSE
+                  MOVE 'A'           TO STATUS-CODE OF CLIENT-RECORD
+               END-IF
+               WRITE CLIENT-RECORD
+                 INVALID KEY
+                   MOVE "DUPLICATE PERSONID" TO WS-REJECT-REASON
+                   PERFORM WRITE-EXCEPTION
+                 NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+               END-WRITE
+            END-IF.
+      *-----------------------
+       WRITE-EXCEPTION.
+            ADD 1 TO WS-RECORDS-REJECTED.
+            STRING "PERSONID=" DELIMITED BY SIZE
+                    WS-PERSONID DELIMITED BY SIZE
+                    " FIRSTNAME=" DELIMITED BY SIZE
+                    WS-FIRSTNAME DELIMITED BY SIZE
+                    " LASTNAME=" DELIMITED BY SIZE
+                    WS-LASTNAME DELIMITED BY SIZE
+                    " REASON=" DELIMITED BY SIZE
+                    WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WS-EXCEPTION-LINE
+            END-STRING.
+            WRITE WS-EXCEPTION-LINE.
+            DISPLAY "Rejected PERSONID:",WS-PERSONID," - ",
+                    WS-REJECT-REASON.
        END PROGRAM FILE-LOAD.
