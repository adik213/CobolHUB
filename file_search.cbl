@@ -3,50 +3,211 @@
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-            SELECT INFILE ASSIGN TO 'D:\Adrian\Projekty\Cobol\input.dtx'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CLIENTMST ASSIGN TO "CLIENTMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PERSONID OF CLIENT-RECORD
+            FILE STATUS IS WS-CLIENTMST-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO "SEARCHLOG"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
          FILE SECTION.
-           FD INFILE.
-             01 CLIENTDATA.
-               05 PERSON.
-                 10 PERSONID PIC 9(5).
-                 10 FIRSTNAME PIC X(20).
-                 10 LASTNAME PIC X(20).
+           FD CLIENTMST.
+             COPY CLIENTREC.
+
+           FD AUDIT-FILE.
+             01 WS-AUDIT-LINE PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 WS-CLIENTDATA.
-          05 WS-PERSON.
-            10 WS-PERSONID PIC 9(5).
-            10 WS-FIRSTNAME PIC X(20).
-            10 WS-LASTNAME PIC X(20).
+       01 WS-CLIENTMST-STATUS PIC X(2).
        01 WS-EOF PIC A(1).
+       01 WS-SEARCH-MODE PIC A(1).
        01 WS-SEARCH-QUERY PIC X(20).
-       01 WS-SEARCH-QUERY-2 PIC X(20).
+       01 WS-SEARCH-PERSONID PIC 9(5).
+       01 WS-CASE-OPTION PIC A(1).
+       01 WS-SEARCH-QUERY-CMP PIC X(20).
+       01 WS-FIRSTNAME-CMP PIC X(20).
+       01 WS-LASTNAME-CMP PIC X(20).
+       01 WS-QUERY-LEN PIC 9(2).
+       01 WS-TRAILING-SPACES PIC 9(2).
+       01 WS-MATCH-TALLY PIC 9(3).
+       01 WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-CDT-DATE.
+           05 WS-CDT-YYYY PIC 9(4).
+           05 WS-CDT-MM PIC 9(2).
+           05 WS-CDT-DD PIC 9(2).
+       01 WS-CDT-TIME.
+           05 WS-CDT-HH PIC 9(2).
+           05 WS-CDT-MIN PIC 9(2).
+           05 WS-CDT-SEC PIC 9(2).
+           05 WS-CDT-HSEC PIC 9(2).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-            DISPLAY "Type search query:".
-            ACCEPT WS-SEARCH-QUERY.
+            ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-CDT-TIME FROM TIME.
+            DISPLAY "Search by (I)D or (N)ame:".
+            ACCEPT WS-SEARCH-MODE.
       *REMOVE NEW LINE*
-            INSPECT WS-SEARCH-QUERY
+            INSPECT WS-SEARCH-MODE
               REPLACING ALL X'0A' BY SPACE
-              REPLACING ALL X'0D' BY SPACE.
-      ***
-            DISPLAY "Loading file...".
+                        ALL X'0D' BY SPACE.
+
+            IF WS-SEARCH-MODE = 'I' OR 'i'
+               DISPLAY "Enter PERSONID:"
+               ACCEPT WS-SEARCH-PERSONID
+            ELSE
+               DISPLAY "Type search query (partial name ok):"
+               ACCEPT WS-SEARCH-QUERY
+      *REMOVE NEW LINE*
+               INSPECT WS-SEARCH-QUERY
+                 REPLACING ALL X'0A' BY SPACE
+                           ALL X'0D' BY SPACE
+               DISPLAY "Case sensitive match? (Y/N):"
+               ACCEPT WS-CASE-OPTION
+               INSPECT WS-CASE-OPTION
+                 REPLACING ALL X'0A' BY SPACE
+                           ALL X'0D' BY SPACE
+               PERFORM PREPARE-SEARCH-QUERY
+            END-IF.
+
+            OPEN INPUT CLIENTMST.
+            IF WS-CLIENTMST-STATUS NOT = "00"
+               DISPLAY "CLIENTMST not found - run FILE-LOAD first."
+            ELSE
+               IF WS-SEARCH-MODE = 'I' OR 'i'
+                  PERFORM SEARCH-BY-ID
+               ELSE
+                  IF WS-SEARCH-QUERY = SPACES
+                     DISPLAY "Blank query, nothing to search for."
+                  ELSE
+                     PERFORM SEARCH-BY-NAME
+                  END-IF
+               END-IF
+               CLOSE CLIENTMST
+            END-IF.
+
+            PERFORM WRITE-AUDIT-LOG.
+            STOP RUN.
+      *-----------------------
+       SEARCH-BY-ID.
+      *    DIRECT READ BY KEY - NO NEED TO SCAN THE WHOLE FILE.
+            MOVE WS-SEARCH-PERSONID TO PERSONID OF CLIENT-RECORD.
+            READ CLIENTMST
+              INVALID KEY
+                DISPLAY "Not found with ID:",WS-SEARCH-PERSONID
+              NOT INVALID KEY
+                ADD 1 TO WS-MATCH-COUNT
+                PERFORM DISPLAY-CLIENT-RECORD
+            END-READ.
+      *-----------------------
+       DISPLAY-CLIENT-RECORD.
+            DISPLAY "Found with ID:",PERSONID OF CLIENT-RECORD.
+            DISPLAY "First name:",FIRSTNAME OF CLIENT-RECORD.
+            DISPLAY "Last name:",LASTNAME OF CLIENT-RECORD.
+            DISPLAY "Address:",CLIENT-ADDRESS OF CLIENT-RECORD.
+            DISPLAY "Phone:",PHONE OF CLIENT-RECORD.
+            DISPLAY "Status:",STATUS-CODE OF CLIENT-RECORD.
+      *-----------------------
+       PREPARE-SEARCH-QUERY.
+      *    UPPERCASE THE QUERY UP FRONT WHEN THE MATCH IS CASE
+      *    INSENSITIVE, AND WORK OUT HOW MANY CHARACTERS OF IT ARE
+      *    SIGNIFICANT SO A SHORT QUERY CAN STILL MATCH A SUBSTRING.
+            IF WS-CASE-OPTION = 'Y' OR 'y'
+               MOVE WS-SEARCH-QUERY TO WS-SEARCH-QUERY-CMP
+            ELSE
+               MOVE FUNCTION UPPER-CASE(WS-SEARCH-QUERY)
+                 TO WS-SEARCH-QUERY-CMP
+            END-IF.
+            MOVE ZERO TO WS-TRAILING-SPACES.
+            INSPECT WS-SEARCH-QUERY-CMP
+              TALLYING WS-TRAILING-SPACES FOR TRAILING SPACE.
+            COMPUTE WS-QUERY-LEN = 20 - WS-TRAILING-SPACES.
+            IF WS-QUERY-LEN = ZERO
+               MOVE 1 TO WS-QUERY-LEN
+            END-IF.
+      *-----------------------
+       SEARCH-BY-NAME.
+      *    NO KEY ON NAME, SO FALL BACK TO A SEQUENTIAL SCAN, MATCHING
+      *    THE QUERY AS A SUBSTRING OF EITHER NAME FIELD.
             SET WS-EOF TO 'N'.
-            OPEN INPUT INFILE.
             PERFORM UNTIL WS-EOF = 'Y'
-              READ INFILE INTO WS-PERSON
+              READ CLIENTMST NEXT RECORD
                AT END MOVE 'Y' TO WS-EOF
               NOT AT END
-               IF WS-SEARCH-QUERY = WS-FIRSTNAME OR WS-LASTNAME
-                 DISPLAY "Found with ID:",WS-PERSONID
+               PERFORM MATCH-CLIENT-NAME
+               IF WS-MATCH-TALLY > ZERO
+                  ADD 1 TO WS-MATCH-COUNT
+                  PERFORM DISPLAY-CLIENT-RECORD
                END-IF
               END-READ
             END-PERFORM.
-
-            CLOSE INFILE.
-            STOP RUN.
+      *-----------------------
+       MATCH-CLIENT-NAME.
+            IF WS-CASE-OPTION = 'Y' OR 'y'
+               MOVE FIRSTNAME OF CLIENT-RECORD TO WS-FIRSTNAME-CMP
+               MOVE LASTNAME OF CLIENT-RECORD TO WS-LASTNAME-CMP
+            ELSE
+               MOVE FUNCTION UPPER-CASE(FIRSTNAME OF CLIENT-RECORD)
+                 TO WS-FIRSTNAME-CMP
+               MOVE FUNCTION UPPER-CASE(LASTNAME OF CLIENT-RECORD)
+                 TO WS-LASTNAME-CMP
+            END-IF.
+            MOVE ZERO TO WS-MATCH-TALLY.
+            INSPECT WS-FIRSTNAME-CMP TALLYING WS-MATCH-TALLY
+              FOR ALL WS-SEARCH-QUERY-CMP(1:WS-QUERY-LEN).
+            IF WS-MATCH-TALLY = ZERO
+               INSPECT WS-LASTNAME-CMP TALLYING WS-MATCH-TALLY
+                 FOR ALL WS-SEARCH-QUERY-CMP(1:WS-QUERY-LEN)
+            END-IF.
+      *-----------------------
+       WRITE-AUDIT-LOG.
+      *    RECORD QUERY TEXT (OR PERSONID), TIMESTAMP AND MATCH COUNT
+      *    FOR EVERY SEARCH, SUCCESSFUL OR NOT.
+            OPEN EXTEND AUDIT-FILE.
+            IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            IF WS-SEARCH-MODE = 'I' OR 'i'
+               STRING WS-CDT-YYYY DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-CDT-MM DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-CDT-DD DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-CDT-HH DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-CDT-MIN DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-CDT-SEC DELIMITED BY SIZE
+                       " MODE=ID QUERY=" DELIMITED BY SIZE
+                       WS-SEARCH-PERSONID DELIMITED BY SIZE
+                       " MATCHES=" DELIMITED BY SIZE
+                       WS-MATCH-COUNT DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINE
+               END-STRING
+            ELSE
+               STRING WS-CDT-YYYY DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-CDT-MM DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-CDT-DD DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-CDT-HH DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-CDT-MIN DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WS-CDT-SEC DELIMITED BY SIZE
+                       " MODE=NAME QUERY=" DELIMITED BY SIZE
+                       WS-SEARCH-QUERY DELIMITED BY SIZE
+                       " MATCHES=" DELIMITED BY SIZE
+                       WS-MATCH-COUNT DELIMITED BY SIZE
+                  INTO WS-AUDIT-LINE
+               END-STRING
+            END-IF.
+            WRITE WS-AUDIT-LINE.
+            CLOSE AUDIT-FILE.
        END PROGRAM FILE-SEARCH.
