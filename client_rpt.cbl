@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-RPT.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+            SELECT CLIENTMST ASSIGN TO "CLIENTMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS PERSONID OF CLIENT-RECORD
+            FILE STATUS IS WS-CLIENTMST-STATUS.
+            SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+            SELECT REPORT-FILE ASSIGN TO "CLIENTRPT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+         FILE SECTION.
+           FD CLIENTMST.
+             COPY CLIENTREC.
+
+           SD SORT-WORK-FILE.
+             COPY CLIENTREC
+               REPLACING ==CLIENT-RECORD== BY ==SORT-RECORD==.
+
+           FD REPORT-FILE.
+             01 WS-REPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CLIENTMST-STATUS PIC X(2).
+       01 WS-EOF PIC A(1).
+       01 WS-LINE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PAGE-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CDT-DATE.
+           05 WS-CDT-YYYY PIC 9(4).
+           05 WS-CDT-MM PIC 9(2).
+           05 WS-CDT-DD PIC 9(2).
+       01 WS-CDT-TIME.
+           05 WS-CDT-HH PIC 9(2).
+           05 WS-CDT-MIN PIC 9(2).
+           05 WS-CDT-SEC PIC 9(2).
+           05 WS-CDT-HSEC PIC 9(2).
+       01 WS-RUN-DATE-LINE.
+           05 FILLER PIC X(5) VALUE "DATE:".
+           05 WS-RD-MM PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-RD-DD PIC 9(2).
+           05 FILLER PIC X(1) VALUE "/".
+           05 WS-RD-YYYY PIC 9(4).
+       01 WS-HEADER-LINE-1.
+           05 FILLER PIC X(20) VALUE "CLIENT ROSTER REPORT".
+           05 FILLER PIC X(40) VALUE SPACES.
+           05 FILLER PIC X(5) VALUE "PAGE:".
+           05 WS-HDR-PAGE PIC ZZZ9.
+       01 WS-HEADER-LINE-2.
+           05 FILLER PIC X(8) VALUE "PERSONID".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "FIRST NAME".
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "LAST NAME".
+       01 WS-DETAIL-LINE.
+           05 DL-PERSONID PIC 9(5).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DL-FIRSTNAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-LASTNAME PIC X(20).
+       01 WS-FINAL-LINE.
+           05 FILLER PIC X(24) VALUE "TOTAL RECORDS LISTED:".
+           05 WS-FINAL-COUNT PIC ZZZZ9.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+            ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-CDT-TIME FROM TIME.
+            MOVE WS-CDT-MM TO WS-RD-MM.
+            MOVE WS-CDT-DD TO WS-RD-DD.
+            MOVE WS-CDT-YYYY TO WS-RD-YYYY.
+
+            SORT SORT-WORK-FILE
+              ON ASCENDING KEY LASTNAME OF SORT-RECORD
+              INPUT PROCEDURE IS LOAD-SORT-FILE
+              OUTPUT PROCEDURE IS WRITE-REPORT.
+
+            DISPLAY "Report complete, records listed:",WS-RECORD-COUNT.
+            STOP RUN.
+      *-----------------------
+       LOAD-SORT-FILE.
+            OPEN INPUT CLIENTMST.
+            IF WS-CLIENTMST-STATUS NOT = "00"
+               DISPLAY "CLIENTMST not found - run FILE-LOAD first."
+            ELSE
+               SET WS-EOF TO 'N'
+               PERFORM UNTIL WS-EOF = 'Y'
+                 READ CLIENTMST NEXT RECORD
+                  AT END MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                  MOVE CORRESPONDING CLIENT-RECORD TO SORT-RECORD
+                  RELEASE SORT-RECORD
+                 END-READ
+               END-PERFORM
+               CLOSE CLIENTMST
+            END-IF.
+      *-----------------------
+       WRITE-REPORT.
+      *    PRINT THE HEADER UP FRONT SO EVEN AN EMPTY ROSTER COMES OUT
+      *    AS A PROPER REPORT RATHER THAN A BARE TOTAL LINE.
+            OPEN OUTPUT REPORT-FILE.
+            PERFORM WRITE-PAGE-HEADER.
+            SET WS-EOF TO 'N'.
+            PERFORM UNTIL WS-EOF = 'Y'
+              RETURN SORT-WORK-FILE INTO SORT-RECORD
+               AT END MOVE 'Y' TO WS-EOF
+              NOT AT END
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                  PERFORM WRITE-PAGE-HEADER
+               END-IF
+               MOVE PERSONID OF SORT-RECORD  TO DL-PERSONID
+               MOVE FIRSTNAME OF SORT-RECORD TO DL-FIRSTNAME
+               MOVE LASTNAME OF SORT-RECORD  TO DL-LASTNAME
+               WRITE WS-REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-RECORD-COUNT
+              END-RETURN
+            END-PERFORM.
+            WRITE WS-REPORT-LINE FROM SPACES.
+            MOVE WS-RECORD-COUNT TO WS-FINAL-COUNT.
+            WRITE WS-REPORT-LINE FROM WS-FINAL-LINE.
+            CLOSE REPORT-FILE.
+      *-----------------------
+       WRITE-PAGE-HEADER.
+      *    PAGE BREAK BETWEEN PAGES, THEN THE TWO HEADER LINES.
+            IF WS-PAGE-COUNT > ZERO
+               WRITE WS-REPORT-LINE FROM SPACES
+                 BEFORE ADVANCING PAGE
+            END-IF.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO WS-HDR-PAGE.
+            WRITE WS-REPORT-LINE FROM WS-HEADER-LINE-1.
+            WRITE WS-REPORT-LINE FROM WS-RUN-DATE-LINE.
+            WRITE WS-REPORT-LINE FROM SPACES.
+            WRITE WS-REPORT-LINE FROM WS-HEADER-LINE-2.
+            WRITE WS-REPORT-LINE FROM SPACES.
+            MOVE ZERO TO WS-LINE-COUNT.
+       END PROGRAM CLIENT-RPT.
