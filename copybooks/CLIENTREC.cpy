@@ -0,0 +1,14 @@
+      *-----------------------
+      * CLIENT RECORD LAYOUT - SHARED BY CLIENTMST AND ALL FEED FILES
+      * COPY CLIENTREC REPLACING TO RENAME THE 01-LEVEL AND/OR PREFIX
+      * THE ELEMENTARY ITEMS (WORKING-STORAGE MIRROR COPIES USE WS-).
+      *-----------------------
+       01 CLIENT-RECORD.
+           05 PERSONID                 PIC 9(5).
+           05 FIRSTNAME                PIC X(20).
+           05 LASTNAME                 PIC X(20).
+           05 CLIENT-ADDRESS           PIC X(30).
+           05 PHONE                    PIC X(15).
+           05 STATUS-CODE              PIC X(1).
+               88 CLIENT-ACTIVE            VALUE 'A'.
+               88 CLIENT-INACTIVE          VALUE 'I'.
