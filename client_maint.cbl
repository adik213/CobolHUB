@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-MAINT.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+            SELECT CLIENTMST ASSIGN TO "CLIENTMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PERSONID OF CLIENT-RECORD
+            FILE STATUS IS WS-CLIENTMST-STATUS.
+       DATA DIVISION.
+         FILE SECTION.
+           FD CLIENTMST.
+             COPY CLIENTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CLIENTMST-STATUS PIC X(2).
+       01 WS-DONE PIC A(1).
+       01 WS-TRANS-CODE PIC A(1).
+       01 WS-CONFIRM PIC A(1).
+       COPY CLIENTREC
+         REPLACING ==CLIENT-RECORD==   BY ==WS-CLIENT-RECORD==,
+                   ==PERSONID==        BY ==WS-PERSONID==,
+                   ==FIRSTNAME==       BY ==WS-FIRSTNAME==,
+                   ==LASTNAME==        BY ==WS-LASTNAME==,
+                   ==CLIENT-ADDRESS==  BY ==WS-ADDRESS==,
+                   ==PHONE==           BY ==WS-PHONE==,
+                   ==STATUS-CODE==     BY ==WS-STATUS-CODE==,
+                   ==CLIENT-ACTIVE==   BY ==WS-CLIENT-ACTIVE==,
+                   ==CLIENT-INACTIVE== BY ==WS-CLIENT-INACTIVE==.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+            PERFORM OPEN-CLIENTMST.
+            SET WS-DONE TO 'N'.
+            PERFORM UNTIL WS-DONE = 'Y'
+              DISPLAY "(A)dd, (C)hange, (D)elete, e(X)it:"
+              ACCEPT WS-TRANS-CODE
+              INSPECT WS-TRANS-CODE
+                REPLACING ALL X'0A' BY SPACE
+                          ALL X'0D' BY SPACE
+              EVALUATE WS-TRANS-CODE
+                WHEN 'A' WHEN 'a' PERFORM ADD-CLIENT
+                WHEN 'C' WHEN 'c' PERFORM CHANGE-CLIENT
+                WHEN 'D' WHEN 'd' PERFORM DELETE-CLIENT
+                WHEN 'X' WHEN 'x' MOVE 'Y' TO WS-DONE
+                WHEN OTHER DISPLAY "Invalid selection."
+              END-EVALUATE
+            END-PERFORM.
+
+            CLOSE CLIENTMST.
+            STOP RUN.
+      *-----------------------
+       OPEN-CLIENTMST.
+      *    CREATE CLIENTMST IF IT DOES NOT YET EXIST, THEN OPEN I-O.
+            OPEN I-O CLIENTMST.
+            IF WS-CLIENTMST-STATUS NOT = "00"
+               OPEN OUTPUT CLIENTMST
+               CLOSE CLIENTMST
+               OPEN I-O CLIENTMST
+            END-IF.
+      *-----------------------
+       ADD-CLIENT.
+            DISPLAY "Enter new PERSONID:".
+            ACCEPT WS-PERSONID.
+            PERFORM ACCEPT-CLIENT-FIELDS.
+
+            IF WS-PERSONID = ZERO
+               DISPLAY "PERSONID may not be zero, add cancelled."
+            ELSE
+               IF WS-FIRSTNAME = SPACES OR WS-LASTNAME = SPACES
+                  DISPLAY "First and last name required, cancelled."
+               ELSE
+                  MOVE WS-PERSONID    TO PERSONID OF CLIENT-RECORD
+                  MOVE WS-FIRSTNAME   TO FIRSTNAME OF CLIENT-RECORD
+                  MOVE WS-LASTNAME    TO LASTNAME OF CLIENT-RECORD
+                  MOVE WS-ADDRESS     TO CLIENT-ADDRESS OF CLIENT-RECORD
+                  MOVE WS-PHONE       TO PHONE OF CLIENT-RECORD
+                  MOVE WS-STATUS-CODE TO STATUS-CODE OF CLIENT-RECORD
+                  WRITE CLIENT-RECORD
+                    INVALID KEY
+                      DISPLAY "PERSONID already on file:",WS-PERSONID
+                    NOT INVALID KEY
+                      DISPLAY "Added PERSONID:",WS-PERSONID
+                  END-WRITE
+               END-IF
+            END-IF.
+      *-----------------------
+       CHANGE-CLIENT.
+            DISPLAY "Enter PERSONID to change:".
+            ACCEPT WS-PERSONID.
+            MOVE WS-PERSONID TO PERSONID OF CLIENT-RECORD.
+            READ CLIENTMST
+              INVALID KEY
+                DISPLAY "Not found with ID:",WS-PERSONID
+              NOT INVALID KEY
+                PERFORM ACCEPT-CLIENT-FIELDS
+                IF WS-FIRSTNAME = SPACES OR WS-LASTNAME = SPACES
+                   DISPLAY "First and last name required, cancelled."
+                ELSE
+                   MOVE WS-FIRSTNAME   TO FIRSTNAME OF CLIENT-RECORD
+                   MOVE WS-LASTNAME    TO LASTNAME OF CLIENT-RECORD
+                   MOVE WS-ADDRESS     TO
+                        CLIENT-ADDRESS OF CLIENT-RECORD
+                   MOVE WS-PHONE       TO PHONE OF CLIENT-RECORD
+                   MOVE WS-STATUS-CODE TO STATUS-CODE OF CLIENT-RECORD
+                   REWRITE CLIENT-RECORD
+                     INVALID KEY
+                       DISPLAY "Change rejected for ID:",WS-PERSONID
+                     NOT INVALID KEY
+                       DISPLAY "Changed PERSONID:",WS-PERSONID
+                   END-REWRITE
+                END-IF
+            END-READ.
+      *-----------------------
+       DELETE-CLIENT.
+            DISPLAY "Enter PERSONID to delete:".
+            ACCEPT WS-PERSONID.
+            MOVE WS-PERSONID TO PERSONID OF CLIENT-RECORD.
+            READ CLIENTMST
+              INVALID KEY
+                DISPLAY "Not found with ID:",WS-PERSONID
+              NOT INVALID KEY
+                DISPLAY "Delete PERSONID:",WS-PERSONID,
+                        " LASTNAME:",LASTNAME OF CLIENT-RECORD
+                DISPLAY "Confirm delete (Y/N):"
+                ACCEPT WS-CONFIRM
+                INSPECT WS-CONFIRM
+                  REPLACING ALL X'0A' BY SPACE
+                            ALL X'0D' BY SPACE
+                IF WS-CONFIRM = 'Y' OR 'y'
+                   DELETE CLIENTMST
+                     INVALID KEY
+                       DISPLAY "Delete rejected for ID:",WS-PERSONID
+                     NOT INVALID KEY
+                       DISPLAY "Deleted PERSONID:",WS-PERSONID
+                   END-DELETE
+                ELSE
+                   DISPLAY "Delete cancelled."
+                END-IF
+            END-READ.
+      *-----------------------
+       ACCEPT-CLIENT-FIELDS.
+            DISPLAY "First name:".
+            ACCEPT WS-FIRSTNAME.
+            INSPECT WS-FIRSTNAME
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            DISPLAY "Last name:".
+            ACCEPT WS-LASTNAME.
+            INSPECT WS-LASTNAME
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            DISPLAY "Address:".
+            ACCEPT WS-ADDRESS.
+            INSPECT WS-ADDRESS
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            DISPLAY "Phone:".
+            ACCEPT WS-PHONE.
+            INSPECT WS-PHONE
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            DISPLAY "Status (A=Active, I=Inactive):".
+            ACCEPT WS-STATUS-CODE.
+            INSPECT WS-STATUS-CODE
+              REPLACING ALL X'0A' BY SPACE
+                        ALL X'0D' BY SPACE.
+            IF NOT WS-CLIENT-ACTIVE AND NOT WS-CLIENT-INACTIVE
+               MOVE 'A' TO WS-STATUS-CODE
+            END-IF.
+       END PROGRAM CLIENT-MAINT.
